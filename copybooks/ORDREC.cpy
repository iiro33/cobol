@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020*    ORDREC.CPY                                                 *
+000030*    PRINT SHOP BANNER ORDER RECORD LAYOUT                       *
+000040*    ONE RECORD = ONE REQUESTED TREE (CARD/BANNER) TO PRODUCE.   *
+000050*                                                                *
+000060*    MODIFICATION HISTORY                                       *
+000070*    2026-08-09  IIRO  INITIAL VERSION - REPLACES THE ONE-SHOT   *
+000080*                      CONTROL RECORD SO A WHOLE QUEUE OF        *
+000090*                      ORDERS CAN BE DRIVEN THROUGH ONE RUN.     *
+000100*    2026-08-09  IIRO  ADDED TRUNK HEIGHT/WIDTH SO EACH ORDER    *
+000110*                      CAN SIZE ITS OWN TRUNK INDEPENDENTLY OF   *
+000120*                      THE CANOPY.                              *
+000130*    2026-08-09  IIRO  ADDED FOREST COUNT/GAP SO ONE ORDER CAN   *
+000140*                      PRINT SEVERAL TREES SIDE BY SIDE ON THE   *
+000150*                      SAME LINE.                                *
+000160*    2026-08-09  IIRO  ADDED A FILL CHARACTER SO EACH ORDER CAN  *
+000170*                      PICK ITS OWN SYMBOL INSTEAD OF ALWAYS     *
+000180*                      PRINTING WITH ASTERISKS.                  *
+000190*****************************************************************
+000200 01  ORDER-RECORD.
+000210     05  ORD-JOB-NAME            PIC X(08).
+000220     05  ORD-HEIGHT              PIC X(02).
+000230     05  ORD-CANOPY-BASE         PIC X(02).
+000240     05  ORD-TRUNK-HEIGHT        PIC X(02).
+000250     05  ORD-TRUNK-WIDTH         PIC X(02).
+000260     05  ORD-FOREST-COUNT        PIC X(02).
+000270     05  ORD-FOREST-GAP          PIC X(02).
+000280     05  ORD-FILL-CHAR           PIC X(01).
+000290     05  ORD-DEST-NAME           PIC X(08).
+000300     05  FILLER                  PIC X(51).
