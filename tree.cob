@@ -1,28 +1,706 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TreeStars.
-       AUTHOR. IIRO.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  ROW              PIC 99 VALUE 1.
-       01  NUM-SPACES       PIC 99 VALUE 6.
-       01  NUM-STARS        PIC 99 VALUE 1.
-       01  SPACE-FILLER     PIC X(20) VALUE ALL ' '.
-       01  STAR-FILLER      PIC X(20) VALUE ALL '*'.
-
-       PROCEDURE DIVISION.
-       
-       Display-Tree.
-           PERFORM VARYING ROW FROM 1 BY 1 UNTIL ROW > 10
-               MOVE 10 TO NUM-SPACES
-               SUBTRACT ROW FROM NUM-SPACES
-                   DISPLAY SPACE-FILLER(1:NUM-SPACES) 
-                       WITH NO ADVANCING
-               PERFORM VARYING NUM-STARS FROM 1 BY 1 UNTIL NUM-STARS > (
-      -          2 * ROW - 1)
-                   DISPLAY '*' WITH NO ADVANCING
-               END-PERFORM
-               DISPLAY " "
-           END-PERFORM.
-           
-       STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TreeStars.
+000030 AUTHOR. IIRO.
+000040 INSTALLATION. PRINT-SHOP-DP.
+000050 DATE-WRITTEN. 2024-03-01.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* 2024-03-01 IIRO  ORIGINAL ONE-TREE DEMO PROGRAM.
+000110* 2026-08-09 IIRO  REPLACED THE HARDCODED HEIGHT/WIDTH LITERALS
+000120*                  WITH A CONTROL RECORD READ AT STARTUP SO
+000130*                  OPERATORS CAN CHANGE TREE SIZE WITHOUT A
+000140*                  RECOMPILE.
+000150* 2026-08-09 IIRO  REPLACED THE ONE-SHOT CONTROL RECORD WITH AN
+000160*                  ORDER FILE SO A WHOLE DAY'S QUEUE OF BANNER
+000170*                  ORDERS RUNS THROUGH ONE JOB, ONE TREE PER
+000180*                  RECORD.
+000190* 2026-08-09 IIRO  ADDED A CENTERED TRUNK SECTION BELOW THE
+000200*                  CANOPY, SIZED INDEPENDENTLY OF IT.
+000210* 2026-08-09 IIRO  ADDED BOUNDS CHECKING AHEAD OF EVERY
+000220*                  SPACE-FILLER/STAR-FILLER REFERENCE
+000230*                  MODIFICATION SO AN OVERSIZED ORDER IS
+000240*                  REJECTED WITH A MESSAGE INSTEAD OF ABENDING
+000250*                  THE WHOLE BATCH.
+000260* 2026-08-09 IIRO  SWITCHED TREE OUTPUT FROM CONSOLE DISPLAY TO
+000270*                  A 132-BYTE FD PRINT FILE WITH CARRIAGE
+000280*                  CONTROL SO IT CAN BE ROUTED THROUGH NORMAL
+000290*                  PRINT SPOOLING.
+000300* 2026-08-09 IIRO  ADDED A RUN SUMMARY TRAILER FOR USAGE
+000310*                  BILLING - TREES COMPLETED, TOTAL STAR (INK)
+000320*                  USAGE, AND A RUN DATE/TIME STAMP.
+000330* 2026-08-09 IIRO  ADDED A CHECKPOINT FILE SO A CANCELLED RUN
+000340*                  CAN BE RESTARTED WITHOUT REPRINTING BANNERS
+000350*                  THAT ALREADY REACHED THE SPOOL.
+000360* 2026-08-09 IIRO  ADDED FOREST MODE - ONE ORDER CAN NOW PRINT
+000370*                  SEVERAL COPIES OF THE SAME TREE SIDE BY SIDE
+000380*                  ON EACH LINE, WITH A CONFIGURABLE GAP.
+000390* 2026-08-09 IIRO  ADDED A PER-ORDER FILL CHARACTER SO AN ORDER
+000400*                  CAN PRINT WITH A SYMBOL OTHER THAN AN
+000410*                  ASTERISK.
+000420* 2026-08-09 IIRO  EXPANDED 2200-EDIT-ORDER TO CATCH NON-NUMERIC
+000430*                  AND ZERO SIZE FIELDS, AND ADDED A REJECT LOG
+000440*                  FILE SO MALFORMED ORDERS ARE RECORDED RATHER
+000450*                  THAN ONLY FLASHED ON THE OPERATOR CONSOLE.
+000460*----------------------------------------------------------------
+000470
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT ORDER-FILE ASSIGN TO ORDERS
+000520         ORGANIZATION IS SEQUENTIAL.
+000530
+000540     SELECT PRINT-FILE ASSIGN TO PRTOUT
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS PRT-FILE-STATUS.
+000570
+000580     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000590         ORGANIZATION IS SEQUENTIAL
+000600         FILE STATUS IS CKPT-FILE-STATUS.
+000610
+000620     SELECT REJECT-FILE ASSIGN TO REJLOG
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS REJ-FILE-STATUS.
+000650
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680*----------------------------------------------------------------
+000690* ORDER-FILE - ONE RECORD PER REQUESTED BANNER/CARD TREE.
+000700*----------------------------------------------------------------
+000710 FD  ORDER-FILE
+000720     RECORDING MODE IS F
+000730     LABEL RECORDS ARE STANDARD
+000740     RECORD CONTAINS 80 CHARACTERS.
+000750     COPY ORDREC.
+000760
+000770*----------------------------------------------------------------
+000780* PRINT-FILE - SPOOLED PRINT OUTPUT, 132-BYTE PRINT LINE WITH
+000790* AN ASA CARRIAGE-CONTROL BYTE IN POSITION ONE.
+000800*----------------------------------------------------------------
+000810 FD  PRINT-FILE
+000820     RECORDING MODE IS F
+000830     LABEL RECORDS ARE OMITTED
+000840     RECORD CONTAINS 132 CHARACTERS.
+000850 01  PRINT-RECORD.
+000860     05  PRINT-CC                PIC X(01).
+000870     05  PRINT-LINE               PIC X(131).
+000880
+000890*----------------------------------------------------------------
+000900* CHECKPOINT-FILE - RECORDS THE LAST ORDER AND ROW COMPLETED SO
+000910* A CANCELLED RUN CAN BE RESTARTED WITHOUT REPRINTING WORK THAT
+000920* ALREADY REACHED THE SPOOL.
+000930*----------------------------------------------------------------
+000940 FD  CHECKPOINT-FILE
+000950     RECORDING MODE IS F
+000960     LABEL RECORDS ARE OMITTED
+000970     RECORD CONTAINS 80 CHARACTERS.
+000980 01  CHECKPOINT-RECORD.
+000990     05  CKPT-ORDER-SEQ           PIC 9(04).
+001000     05  CKPT-ROW-NUM             PIC 9(04).
+001010     05  CKPT-TREES-COMPLETED     PIC 9(04).
+001020     05  CKPT-STARS-USED          PIC 9(06).
+001030     05  CKPT-REJECT-COUNT        PIC 9(04).
+001040     05  FILLER                   PIC X(58).
+001050
+001060*----------------------------------------------------------------
+001070* REJECT-FILE - ONE RECORD PER ORDER REJECTED BY 2200-EDIT-ORDER,
+001080* SO MALFORMED OR OVERSIZED SIZE REQUESTS ARE LOGGED RATHER THAN
+001090* ONLY FLASHED ON THE OPERATOR CONSOLE.
+001100*----------------------------------------------------------------
+001110 FD  REJECT-FILE
+001120     RECORDING MODE IS F
+001130     LABEL RECORDS ARE OMITTED
+001140     RECORD CONTAINS 80 CHARACTERS.
+001150 01  REJECT-RECORD.
+001160     05  RJ-ORDER-SEQ             PIC 9(04).
+001170     05  RJ-JOB-NAME              PIC X(08).
+001180     05  RJ-REASON-TEXT           PIC X(40).
+001190     05  FILLER                   PIC X(28).
+001200
+001210 WORKING-STORAGE SECTION.
+001220 01  ORDERS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+001230     88  ORDERS-EOF               VALUE 'Y'.
+001240 01  ORDER-VALID-SWITCH           PIC X(01) VALUE 'Y'.
+001250     88  ORDER-IS-VALID           VALUE 'Y'.
+001260
+001270 01  ORDER-SEQ-NUM               PIC 9(04) VALUE 0.
+001280 01  REJECT-REASON-TEXT          PIC X(40) VALUE SPACES.
+001290
+001300 01  ROW                         PIC 99 VALUE 1.
+001310 01  NUM-SPACES                  PIC 99 VALUE 0.
+001320 01  NUM-STARS                   PIC 99 VALUE 1.
+001330 01  HEIGHT-NUM                  PIC 99 VALUE 10.
+001340 01  CANOPY-BASE-NUM             PIC 99 VALUE 10.
+001350 01  TRUNK-ROW                   PIC 99 VALUE 0.
+001360 01  TRUNK-HEIGHT-NUM            PIC 99 VALUE 0.
+001370 01  TRUNK-WIDTH-NUM             PIC 99 VALUE 0.
+001380 01  TRUNK-MARGIN-NUM            PIC 99 VALUE 0.
+001390 01  TRUNK-MARGIN-CALC           PIC S999 VALUE 0.
+001400 01  ROW-MARGIN-NUM              PIC 99 VALUE 0.
+001410 01  ROW-WIDTH-NUM               PIC 99 VALUE 0.
+001420 01  LINE-PTR                    PIC 9(04) VALUE 1.
+001430 01  SPACE-FILLER                PIC X(20) VALUE ALL ' '.
+001440 01  STAR-FILLER                 PIC X(20) VALUE ALL '*'.
+001450
+001460 01  TREES-COMPLETED             PIC 9(04) VALUE 0.
+001470 01  TOTAL-STARS-USED            PIC 9(06) VALUE 0.
+001480 01  REJECT-COUNT                PIC 9(04) VALUE 0.
+001490 01  RUN-DATE                    PIC 9(08) VALUE 0.
+001500 01  RUN-TIME                    PIC 9(08) VALUE 0.
+001510 01  EDIT-COUNT-4                PIC ZZZ9.
+001520 01  EDIT-COUNT-6                PIC ZZZZZ9.
+001530
+001540 01  CKPT-FILE-STATUS            PIC X(02) VALUE '00'.
+001550 01  PRT-FILE-STATUS             PIC X(02) VALUE '00'.
+001560 01  REJ-FILE-STATUS             PIC X(02) VALUE '00'.
+001570 01  RESTART-ORDER-NUM           PIC 9(04) VALUE 0.
+001580 01  RESTART-ROW-NUM             PIC 9(04) VALUE 0.
+001590 01  COMPOSITE-ROW-NUM           PIC 9(04) VALUE 0.
+001600 01  SKIP-ROW-SWITCH             PIC X(01) VALUE 'N'.
+001610     88  SKIP-THIS-ROW            VALUE 'Y'.
+001620
+001630 01  FOREST-COUNT-NUM            PIC 99 VALUE 1.
+001640 01  FOREST-GAP-NUM              PIC 99 VALUE 0.
+001650 01  FOREST-CTR                  PIC 99 VALUE 0.
+001660
+001670 01  FILL-CHAR-NUM               PIC X(01) VALUE '*'.
+001680 01  FILL-IDX                    PIC 99 VALUE 0.
+001690
+001700 PROCEDURE DIVISION.
+001710*----------------------------------------------------------------
+001720* 0000-MAINLINE - WORK THE WHOLE ORDER QUEUE, ONE TREE PER
+001730* RECORD, INSTEAD OF STOPPING AFTER A SINGLE TREE.
+001740*----------------------------------------------------------------
+001750 0000-MAINLINE.
+001760     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001770     PERFORM 2000-PROCESS-ORDERS THRU 2000-EXIT
+001780         UNTIL ORDERS-EOF.
+001790     PERFORM 7000-WRITE-TRAILER THRU 7000-EXIT.
+001800     PERFORM 6100-CLEAR-CHECKPOINT THRU 6100-EXIT.
+001810     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001820     STOP RUN.
+001830
+001840*----------------------------------------------------------------
+001850* 1000-INITIALIZE.
+001860*----------------------------------------------------------------
+001870 1000-INITIALIZE.
+001880     OPEN INPUT ORDER-FILE.
+001890     MOVE 'N' TO ORDERS-EOF-SWITCH.
+001900     MOVE ZERO TO ORDER-SEQ-NUM.
+001910     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+001920     PERFORM 1120-OPEN-PRINT-FILE THRU 1120-EXIT.
+001930     PERFORM 1150-OPEN-REJECT-FILE THRU 1150-EXIT.
+001940     PERFORM 2100-READ-ORDER THRU 2100-EXIT.
+001950 1000-EXIT.
+001960     EXIT.
+001970
+001980*----------------------------------------------------------------
+001990* 1100-READ-CHECKPOINT - PICK UP WHERE A PRIOR, CANCELLED RUN
+002000* LEFT OFF. NO CHECKPOINT FILE MEANS THIS IS A CLEAN RUN, SO THE
+002010* WHOLE QUEUE IS PROCESSED FROM THE FIRST RECORD.
+002020*----------------------------------------------------------------
+002030 1100-READ-CHECKPOINT.
+002040     MOVE ZERO TO RESTART-ORDER-NUM.
+002050     MOVE ZERO TO RESTART-ROW-NUM.
+002060     MOVE ZERO TO TREES-COMPLETED.
+002070     MOVE ZERO TO TOTAL-STARS-USED.
+002080     MOVE ZERO TO REJECT-COUNT.
+002090     OPEN INPUT CHECKPOINT-FILE.
+002100     IF CKPT-FILE-STATUS = '05' OR CKPT-FILE-STATUS = '35'
+002110         CONTINUE
+002120     ELSE
+002130         READ CHECKPOINT-FILE
+002140             AT END
+002150                 CONTINUE
+002160             NOT AT END
+002170                 MOVE CKPT-ORDER-SEQ TO RESTART-ORDER-NUM
+002180                 MOVE CKPT-ROW-NUM TO RESTART-ROW-NUM
+002190                 MOVE CKPT-TREES-COMPLETED TO TREES-COMPLETED
+002200                 MOVE CKPT-STARS-USED TO TOTAL-STARS-USED
+002210                 MOVE CKPT-REJECT-COUNT TO REJECT-COUNT
+002220         END-READ
+002230         CLOSE CHECKPOINT-FILE
+002240     END-IF.
+002250 1100-EXIT.
+002260     EXIT.
+002270
+002280*----------------------------------------------------------------
+002290* 1120-OPEN-PRINT-FILE - A CLEAN RUN STARTS THE SPOOL FILE OVER,
+002300* BUT A RESTART MUST NOT TRUNCATE THE BANNERS A PRIOR, CANCELLED
+002310* RUN ALREADY SENT TO THE SPOOL FOR ORDERS BEFORE THE CHECKPOINTED
+002320* POINT, SO THOSE EXTEND THE EXISTING FILE INSTEAD.
+002330*----------------------------------------------------------------
+002340 1120-OPEN-PRINT-FILE.
+002350     IF RESTART-ORDER-NUM > ZERO
+002360         OPEN EXTEND PRINT-FILE
+002370         IF PRT-FILE-STATUS = '35'
+002380             OPEN OUTPUT PRINT-FILE
+002390         END-IF
+002400     ELSE
+002410         OPEN OUTPUT PRINT-FILE
+002420     END-IF.
+002430 1120-EXIT.
+002440     EXIT.
+002450
+002460*----------------------------------------------------------------
+002470* 1150-OPEN-REJECT-FILE - A CLEAN RUN STARTS THE REJECT LOG OVER,
+002480* BUT A RESTART MUST NOT TRUNCATE THE ENTRIES A PRIOR, CANCELLED
+002490* RUN ALREADY LOGGED FOR ORDERS BEFORE THE CHECKPOINTED POINT, SO
+002500* THOSE EXTEND THE EXISTING FILE INSTEAD.
+002510*----------------------------------------------------------------
+002520 1150-OPEN-REJECT-FILE.
+002530     IF RESTART-ORDER-NUM > ZERO
+002540         OPEN EXTEND REJECT-FILE
+002550         IF REJ-FILE-STATUS = '35'
+002560             OPEN OUTPUT REJECT-FILE
+002570         END-IF
+002580     ELSE
+002590         OPEN OUTPUT REJECT-FILE
+002600     END-IF.
+002610 1150-EXIT.
+002620     EXIT.
+002630
+002640*----------------------------------------------------------------
+002650* 2000-PROCESS-ORDERS - BODY OF THE ORDER-QUEUE LOOP. THE ORDER
+002660* RECORD FOR THIS ITERATION WAS ALREADY READ BY THE PRIOR PASS.
+002670*----------------------------------------------------------------
+002680 2000-PROCESS-ORDERS.
+002690     ADD 1 TO ORDER-SEQ-NUM.
+002700     MOVE 10 TO HEIGHT-NUM.
+002710     MOVE 10 TO CANOPY-BASE-NUM.
+002720     MOVE ZERO TO TRUNK-HEIGHT-NUM.
+002730     MOVE ZERO TO TRUNK-WIDTH-NUM.
+002740     MOVE 1 TO FOREST-COUNT-NUM.
+002750     MOVE ZERO TO FOREST-GAP-NUM.
+002760     MOVE '*' TO FILL-CHAR-NUM.
+002770     IF ORD-HEIGHT IS NUMERIC
+002780         MOVE ORD-HEIGHT TO HEIGHT-NUM
+002790     END-IF.
+002800     IF ORD-CANOPY-BASE IS NUMERIC
+002810         MOVE ORD-CANOPY-BASE TO CANOPY-BASE-NUM
+002820     END-IF.
+002830     IF ORD-TRUNK-HEIGHT IS NUMERIC
+002840         MOVE ORD-TRUNK-HEIGHT TO TRUNK-HEIGHT-NUM
+002850     END-IF.
+002860     IF ORD-TRUNK-WIDTH IS NUMERIC
+002870         MOVE ORD-TRUNK-WIDTH TO TRUNK-WIDTH-NUM
+002880     END-IF.
+002890     IF ORD-FOREST-COUNT IS NUMERIC AND ORD-FOREST-COUNT > ZERO
+002900         MOVE ORD-FOREST-COUNT TO FOREST-COUNT-NUM
+002910     END-IF.
+002920     IF ORD-FOREST-GAP IS NUMERIC
+002930         MOVE ORD-FOREST-GAP TO FOREST-GAP-NUM
+002940     END-IF.
+002950     IF ORD-FILL-CHAR NOT = SPACE
+002960         MOVE ORD-FILL-CHAR TO FILL-CHAR-NUM
+002970     END-IF.
+002980     IF ORDER-SEQ-NUM < RESTART-ORDER-NUM
+002990         CONTINUE
+003000     ELSE
+003010         PERFORM 2200-EDIT-ORDER THRU 2200-EXIT
+003020         IF ORDER-IS-VALID
+003030             PERFORM 2500-WRITE-DEST-BANNER THRU 2500-EXIT
+003040             PERFORM 2300-BUILD-FILL-CHARS THRU 2300-EXIT
+003050             PERFORM 3000-DISPLAY-TREE THRU 3000-EXIT
+003060             ADD 1 TO TREES-COMPLETED
+003070         END-IF
+003080     END-IF.
+003090     PERFORM 2100-READ-ORDER THRU 2100-EXIT.
+003100 2000-EXIT.
+003110     EXIT.
+003120
+003130*----------------------------------------------------------------
+003140* 2100-READ-ORDER.
+003150*----------------------------------------------------------------
+003160 2100-READ-ORDER.
+003170     READ ORDER-FILE
+003180         AT END
+003190             MOVE 'Y' TO ORDERS-EOF-SWITCH
+003200     END-READ.
+003210 2100-EXIT.
+003220     EXIT.
+003230
+003240*----------------------------------------------------------------
+003250* 2200-EDIT-ORDER - GUARD THE DIMENSIONS THAT WILL LATER BE USED
+003260* TO REFERENCE-MODIFY SPACE-FILLER/STAR-FILLER (BOTH PIC X(20))
+003270* SO AN OVERSIZED ORDER IS REJECTED INSTEAD OF ABENDING THE JOB.
+003280*----------------------------------------------------------------
+003290 2200-EDIT-ORDER.
+003300     MOVE 'Y' TO ORDER-VALID-SWITCH.
+003310     MOVE SPACES TO REJECT-REASON-TEXT.
+003320
+003330     IF ORD-HEIGHT NOT = SPACES AND ORD-HEIGHT IS NOT NUMERIC
+003340         MOVE 'N' TO ORDER-VALID-SWITCH
+003350         MOVE 'HEIGHT IS NOT A VALID NUMBER' TO
+003360             REJECT-REASON-TEXT
+003370     END-IF.
+003380
+003390     IF ORDER-IS-VALID
+003400         IF ORD-CANOPY-BASE NOT = SPACES
+003410                 AND ORD-CANOPY-BASE IS NOT NUMERIC
+003420             MOVE 'N' TO ORDER-VALID-SWITCH
+003430             MOVE 'CANOPY BASE IS NOT A VALID NUMBER' TO
+003440                 REJECT-REASON-TEXT
+003450         END-IF
+003460     END-IF.
+003470
+003480     IF ORDER-IS-VALID
+003490         IF ORD-TRUNK-HEIGHT NOT = SPACES
+003500                 AND ORD-TRUNK-HEIGHT IS NOT NUMERIC
+003510             MOVE 'N' TO ORDER-VALID-SWITCH
+003520             MOVE 'TRUNK HEIGHT IS NOT A VALID NUMBER' TO
+003530                 REJECT-REASON-TEXT
+003540         END-IF
+003550     END-IF.
+003560
+003570     IF ORDER-IS-VALID
+003580         IF ORD-TRUNK-WIDTH NOT = SPACES
+003590                 AND ORD-TRUNK-WIDTH IS NOT NUMERIC
+003600             MOVE 'N' TO ORDER-VALID-SWITCH
+003610             MOVE 'TRUNK WIDTH IS NOT A VALID NUMBER' TO
+003620                 REJECT-REASON-TEXT
+003630         END-IF
+003640     END-IF.
+003650
+003660     IF ORDER-IS-VALID
+003670         IF ORD-FOREST-COUNT NOT = SPACES
+003680                 AND ORD-FOREST-COUNT IS NOT NUMERIC
+003690             MOVE 'N' TO ORDER-VALID-SWITCH
+003700             MOVE 'FOREST COUNT IS NOT A VALID NUMBER' TO
+003710                 REJECT-REASON-TEXT
+003720         END-IF
+003730     END-IF.
+003740
+003750     IF ORDER-IS-VALID
+003760         IF ORD-FOREST-GAP NOT = SPACES
+003770                 AND ORD-FOREST-GAP IS NOT NUMERIC
+003780             MOVE 'N' TO ORDER-VALID-SWITCH
+003790             MOVE 'FOREST GAP IS NOT A VALID NUMBER' TO
+003800                 REJECT-REASON-TEXT
+003810         END-IF
+003820     END-IF.
+003830
+003840     IF ORDER-IS-VALID
+003850         IF HEIGHT-NUM = ZERO OR CANOPY-BASE-NUM = ZERO
+003860             MOVE 'N' TO ORDER-VALID-SWITCH
+003870             MOVE 'HEIGHT/CANOPY BASE MUST BE NONZERO' TO
+003880                 REJECT-REASON-TEXT
+003890         END-IF
+003900     END-IF.
+003910
+003920     IF ORDER-IS-VALID
+003930         IF CANOPY-BASE-NUM < HEIGHT-NUM
+003940             MOVE 'N' TO ORDER-VALID-SWITCH
+003950             MOVE 'CANOPY BASE NARROWER THAN HEIGHT' TO
+003960                 REJECT-REASON-TEXT
+003970         END-IF
+003980     END-IF.
+003990
+004000     IF ORDER-IS-VALID
+004010         IF CANOPY-BASE-NUM > 20
+004020             MOVE 'N' TO ORDER-VALID-SWITCH
+004030             MOVE 'CANOPY BASE EXCEEDS FILLER LIMIT OF 20' TO
+004040                 REJECT-REASON-TEXT
+004050         END-IF
+004060     END-IF.
+004070
+004080     IF ORDER-IS-VALID
+004090         IF (2 * HEIGHT-NUM - 1) > 20
+004100             MOVE 'N' TO ORDER-VALID-SWITCH
+004110             MOVE 'HEIGHT EXCEEDS MAXIMUM OF 10 ROWS' TO
+004120                 REJECT-REASON-TEXT
+004130         END-IF
+004140     END-IF.
+004150
+004160     IF ORDER-IS-VALID
+004170         IF TRUNK-WIDTH-NUM > 20
+004180             MOVE 'N' TO ORDER-VALID-SWITCH
+004190             MOVE 'TRUNK WIDTH EXCEEDS FILLER LIMIT OF 20' TO
+004200                 REJECT-REASON-TEXT
+004210         END-IF
+004220     END-IF.
+004230
+004240     IF ORDER-IS-VALID
+004250         IF TRUNK-HEIGHT-NUM > ZERO AND TRUNK-WIDTH-NUM = ZERO
+004260             MOVE 'N' TO ORDER-VALID-SWITCH
+004270             MOVE 'TRUNK HEIGHT GIVEN WITHOUT A TRUNK WIDTH' TO
+004280                 REJECT-REASON-TEXT
+004290         END-IF
+004300     END-IF.
+004310
+004320     IF ORDER-IS-VALID
+004330         IF FOREST-GAP-NUM > 20
+004340             MOVE 'N' TO ORDER-VALID-SWITCH
+004350             MOVE 'FOREST GAP EXCEEDS FILLER LIMIT OF 20' TO
+004360                REJECT-REASON-TEXT
+004370         END-IF
+004380     END-IF.
+004390
+004400     IF ORDER-IS-VALID
+004410         IF FOREST-COUNT-NUM * (20 + 20 + FOREST-GAP-NUM) > 131
+004420             MOVE 'N' TO ORDER-VALID-SWITCH
+004430             MOVE 'FOREST COUNT EXCEEDS PRINT LINE WIDTH' TO
+004440                REJECT-REASON-TEXT
+004450         END-IF
+004460     END-IF.
+004470
+004480     IF NOT ORDER-IS-VALID
+004490         ADD 1 TO REJECT-COUNT
+004500         DISPLAY 'TREESTARS ORDER ' ORDER-SEQ-NUM ' ('
+004510             ORD-JOB-NAME ') REJECTED - ' REJECT-REASON-TEXT
+004520         PERFORM 2400-WRITE-REJECT THRU 2400-EXIT
+004530     END-IF.
+004540 2200-EXIT.
+004550     EXIT.
+004560
+004570*----------------------------------------------------------------
+004580* 2300-BUILD-FILL-CHARS - SPREAD THE ORDER'S FILL CHARACTER ACROSS
+004590* EVERY BYTE OF STAR-FILLER SO 5100-EMIT-ONE-COPY PRINTS THE TREE
+004600* WITH WHATEVER SYMBOL THE ORDER ASKED FOR, DEFAULTING TO '*'.
+004610*----------------------------------------------------------------
+004620 2300-BUILD-FILL-CHARS.
+004630     PERFORM 2310-SET-ONE-FILL-CHAR THRU 2310-EXIT
+004640         VARYING FILL-IDX FROM 1 BY 1 UNTIL FILL-IDX > 20.
+004650 2300-EXIT.
+004660     EXIT.
+004670
+004680 2310-SET-ONE-FILL-CHAR.
+004690     MOVE FILL-CHAR-NUM TO STAR-FILLER(FILL-IDX:1).
+004700 2310-EXIT.
+004710     EXIT.
+004720
+004730*----------------------------------------------------------------
+004740* 2400-WRITE-REJECT - LOG THE REJECTED ORDER TO REJECT-FILE SO
+004750* THE BAD-ORDER HISTORY SURVIVES PAST THE OPERATOR CONSOLE.
+004760*----------------------------------------------------------------
+004770 2400-WRITE-REJECT.
+004780     MOVE ORDER-SEQ-NUM TO RJ-ORDER-SEQ.
+004790     MOVE ORD-JOB-NAME TO RJ-JOB-NAME.
+004800     MOVE REJECT-REASON-TEXT TO RJ-REASON-TEXT.
+004810     WRITE REJECT-RECORD.
+004820 2400-EXIT.
+004830     EXIT.
+004840
+004850*----------------------------------------------------------------
+004860* 2500-WRITE-DEST-BANNER - WHEN AN ORDER NAMES A DESTINATION,
+004870* STAMP A ROUTING LINE AHEAD OF THE TREE SO DOWNSTREAM SPOOL
+004880* HANDLING CAN SPLIT THE PRINT-FILE BY DESTINATION. ORDERS THAT
+004890* DO NOT NAME ONE PRINT AS BEFORE, WITH NO ROUTING LINE. THE
+004900* ORDER IN PROGRESS AT THE LAST CHECKPOINT ALREADY HAD ITS
+004910* ROUTING LINE REACH THE SPOOL IN THE PRIOR RUN, SO A RESTART
+004920* DOES NOT STAMP IT A SECOND TIME.
+004930*----------------------------------------------------------------
+004940 2500-WRITE-DEST-BANNER.
+004950     IF ORD-DEST-NAME NOT = SPACES
+004960             AND ORDER-SEQ-NUM NOT = RESTART-ORDER-NUM
+004970         MOVE SPACES TO PRINT-LINE
+004980         MOVE '1' TO PRINT-CC
+004990         STRING 'ROUTE TO: ' DELIMITED BY SIZE
+005000             ORD-DEST-NAME DELIMITED BY SIZE
+005010             '  JOB: ' DELIMITED BY SIZE
+005020             ORD-JOB-NAME DELIMITED BY SIZE
+005030             INTO PRINT-LINE
+005040         END-STRING
+005050         WRITE PRINT-RECORD
+005060     END-IF.
+005070 2500-EXIT.
+005080     EXIT.
+005090
+005100*----------------------------------------------------------------
+005110* 3000-DISPLAY-TREE - BUILD THE CANOPY, THEN A CENTERED TRUNK
+005120* UNDERNEATH IT USING THE CANOPY'S WIDEST (FINAL) ROW AS THE
+005130* CENTERING REFERENCE.
+005140*----------------------------------------------------------------
+005150 3000-DISPLAY-TREE.
+005160     PERFORM 3100-BUILD-CANOPY-ROW THRU 3100-EXIT
+005170         VARYING ROW FROM 1 BY 1 UNTIL ROW > HEIGHT-NUM.
+005180
+005190     COMPUTE NUM-STARS = 2 * HEIGHT-NUM - 1.
+005200     IF TRUNK-WIDTH-NUM > NUM-STARS
+005210         COMPUTE TRUNK-MARGIN-CALC = (CANOPY-BASE-NUM -
+005220             HEIGHT-NUM) - ((TRUNK-WIDTH-NUM - NUM-STARS) / 2)
+005230         IF TRUNK-MARGIN-CALC < ZERO
+005240             MOVE ZERO TO TRUNK-MARGIN-NUM
+005250         ELSE
+005260             MOVE TRUNK-MARGIN-CALC TO TRUNK-MARGIN-NUM
+005270         END-IF
+005280     ELSE
+005290         COMPUTE TRUNK-MARGIN-NUM = (CANOPY-BASE-NUM - HEIGHT-NUM)
+005300             + ((NUM-STARS - TRUNK-WIDTH-NUM) / 2)
+005310     END-IF.
+005320
+005330     PERFORM 4000-BUILD-TRUNK-ROW THRU 4000-EXIT
+005340         VARYING TRUNK-ROW FROM 1 BY 1
+005350         UNTIL TRUNK-ROW > TRUNK-HEIGHT-NUM.
+005360 3000-EXIT.
+005370     EXIT.
+005380
+005390 3100-BUILD-CANOPY-ROW.
+005400     SUBTRACT ROW FROM CANOPY-BASE-NUM GIVING NUM-SPACES.
+005410     COMPUTE NUM-STARS = 2 * ROW - 1.
+005420     MOVE NUM-SPACES TO ROW-MARGIN-NUM.
+005430     MOVE NUM-STARS TO ROW-WIDTH-NUM.
+005440     MOVE ROW TO COMPOSITE-ROW-NUM.
+005450     MOVE 'N' TO SKIP-ROW-SWITCH.
+005460     IF ORDER-SEQ-NUM = RESTART-ORDER-NUM
+005470             AND COMPOSITE-ROW-NUM <= RESTART-ROW-NUM
+005480         MOVE 'Y' TO SKIP-ROW-SWITCH
+005490     END-IF.
+005500     IF NOT SKIP-THIS-ROW
+005510         PERFORM 5000-EMIT-ROW THRU 5000-EXIT
+005520     END-IF.
+005530 3100-EXIT.
+005540     EXIT.
+005550
+005560*----------------------------------------------------------------
+005570* 4000-BUILD-TRUNK-ROW - ONE ROW OF THE TRUNK, CENTERED UNDER
+005580* THE CANOPY.
+005590*----------------------------------------------------------------
+005600 4000-BUILD-TRUNK-ROW.
+005610     MOVE TRUNK-MARGIN-NUM TO ROW-MARGIN-NUM.
+005620     MOVE TRUNK-WIDTH-NUM TO ROW-WIDTH-NUM.
+005630     COMPUTE COMPOSITE-ROW-NUM = HEIGHT-NUM + TRUNK-ROW.
+005640     MOVE 'N' TO SKIP-ROW-SWITCH.
+005650     IF ORDER-SEQ-NUM = RESTART-ORDER-NUM
+005660             AND COMPOSITE-ROW-NUM <= RESTART-ROW-NUM
+005670         MOVE 'Y' TO SKIP-ROW-SWITCH
+005680     END-IF.
+005690     IF NOT SKIP-THIS-ROW
+005700         PERFORM 5000-EMIT-ROW THRU 5000-EXIT
+005710     END-IF.
+005720 4000-EXIT.
+005730     EXIT.
+005740
+005750*----------------------------------------------------------------
+005760* 5000-EMIT-ROW - ASSEMBLE ONE PRINT LINE FROM ROW-MARGIN-NUM
+005770* BLANKS FOLLOWED BY ROW-WIDTH-NUM FILL CHARACTERS AND WRITE IT
+005780* TO PRINT-FILE.
+005790*----------------------------------------------------------------
+005800 5000-EMIT-ROW.
+005810     MOVE SPACES TO PRINT-LINE.
+005820     MOVE ' ' TO PRINT-CC.
+005830     MOVE 1 TO LINE-PTR.
+005840     PERFORM 5100-EMIT-ONE-COPY THRU 5100-EXIT
+005850         VARYING FOREST-CTR FROM 1 BY 1
+005860         UNTIL FOREST-CTR > FOREST-COUNT-NUM.
+005870     WRITE PRINT-RECORD.
+005880     COMPUTE TOTAL-STARS-USED = TOTAL-STARS-USED
+005890         + (ROW-WIDTH-NUM * FOREST-COUNT-NUM).
+005900     PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT.
+005910 5000-EXIT.
+005920     EXIT.
+005930
+005940*----------------------------------------------------------------
+005950* 5100-EMIT-ONE-COPY - ONE SIDE-BY-SIDE REPETITION OF THE
+005960* CURRENT ROW'S MARGIN/FILL PATTERN, FOLLOWED BY THE FOREST GAP
+005970* UNLESS THIS WAS THE LAST COPY ON THE LINE.
+005980*----------------------------------------------------------------
+005990 5100-EMIT-ONE-COPY.
+006000     IF ROW-MARGIN-NUM > ZERO
+006010         STRING SPACE-FILLER(1:ROW-MARGIN-NUM) DELIMITED BY SIZE
+006020             INTO PRINT-LINE
+006030             WITH POINTER LINE-PTR
+006040         END-STRING
+006050     END-IF.
+006060     STRING STAR-FILLER(1:ROW-WIDTH-NUM) DELIMITED BY SIZE
+006070         INTO PRINT-LINE
+006080         WITH POINTER LINE-PTR
+006090     END-STRING.
+006100     IF FOREST-CTR < FOREST-COUNT-NUM AND FOREST-GAP-NUM > ZERO
+006110         STRING SPACE-FILLER(1:FOREST-GAP-NUM) DELIMITED BY SIZE
+006120             INTO PRINT-LINE
+006130             WITH POINTER LINE-PTR
+006140         END-STRING
+006150     END-IF.
+006160 5100-EXIT.
+006170     EXIT.
+006180
+006190*----------------------------------------------------------------
+006200* 6000-WRITE-CHECKPOINT - RECORD THE ROW JUST PRINTED SO A
+006210* RESTART KNOWS HOW FAR THIS ORDER GOT. THE FILE IS REWRITTEN IN
+006220* FULL EACH TIME RATHER THAN UPDATED IN PLACE, SINCE IT ONLY
+006230* EVER HOLDS ONE RECORD.
+006240*----------------------------------------------------------------
+006250 6000-WRITE-CHECKPOINT.
+006260     OPEN OUTPUT CHECKPOINT-FILE.
+006270     MOVE ORDER-SEQ-NUM TO CKPT-ORDER-SEQ.
+006280     MOVE COMPOSITE-ROW-NUM TO CKPT-ROW-NUM.
+006290     MOVE TREES-COMPLETED TO CKPT-TREES-COMPLETED.
+006300     MOVE TOTAL-STARS-USED TO CKPT-STARS-USED.
+006310     MOVE REJECT-COUNT TO CKPT-REJECT-COUNT.
+006320     WRITE CHECKPOINT-RECORD.
+006330     CLOSE CHECKPOINT-FILE.
+006340 6000-EXIT.
+006350     EXIT.
+006360
+006370*----------------------------------------------------------------
+006380* 6100-CLEAR-CHECKPOINT - THE QUEUE FINISHED CLEANLY, SO THE
+006390* NEXT RUN SHOULD START FROM THE TOP. AN EMPTY FILE READS BACK
+006400* AS "NO RESTART POINT" IN 1100-READ-CHECKPOINT.
+006410*----------------------------------------------------------------
+006420 6100-CLEAR-CHECKPOINT.
+006430     OPEN OUTPUT CHECKPOINT-FILE.
+006440     CLOSE CHECKPOINT-FILE.
+006450 6100-EXIT.
+006460     EXIT.
+006470
+006480*----------------------------------------------------------------
+006490* 7000-WRITE-TRAILER - END-OF-RUN AUDIT PAGE FOR CROSS-CHARGING.
+006500*----------------------------------------------------------------
+006510 7000-WRITE-TRAILER.
+006520     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+006530     ACCEPT RUN-TIME FROM TIME.
+006540
+006550     MOVE SPACES TO PRINT-LINE.
+006560     MOVE '1' TO PRINT-CC.
+006570     STRING 'TREESTARS RUN SUMMARY' DELIMITED BY SIZE
+006580         INTO PRINT-LINE
+006590     END-STRING.
+006600     WRITE PRINT-RECORD.
+006610
+006620     MOVE SPACES TO PRINT-LINE.
+006630     MOVE ' ' TO PRINT-CC.
+006640     MOVE TREES-COMPLETED TO EDIT-COUNT-4.
+006650     STRING 'TREES COMPLETED .......... ' DELIMITED BY SIZE
+006660         EDIT-COUNT-4 DELIMITED BY SIZE
+006670         INTO PRINT-LINE
+006680     END-STRING.
+006690     WRITE PRINT-RECORD.
+006700
+006710     MOVE SPACES TO PRINT-LINE.
+006720     MOVE TOTAL-STARS-USED TO EDIT-COUNT-6.
+006730     STRING 'TOTAL STAR (INK) USAGE ... ' DELIMITED BY SIZE
+006740         EDIT-COUNT-6 DELIMITED BY SIZE
+006750         INTO PRINT-LINE
+006760     END-STRING.
+006770     WRITE PRINT-RECORD.
+006780
+006790     MOVE SPACES TO PRINT-LINE.
+006800     MOVE REJECT-COUNT TO EDIT-COUNT-4.
+006810     STRING 'ORDERS REJECTED ........... ' DELIMITED BY SIZE
+006820         EDIT-COUNT-4 DELIMITED BY SIZE
+006830         INTO PRINT-LINE
+006840     END-STRING.
+006850     WRITE PRINT-RECORD.
+006860
+006870     MOVE SPACES TO PRINT-LINE.
+006880     STRING 'RUN DATE/TIME ' DELIMITED BY SIZE
+006890         RUN-DATE DELIMITED BY SIZE
+006900         ' / ' DELIMITED BY SIZE
+006910         RUN-TIME DELIMITED BY SIZE
+006920         INTO PRINT-LINE
+006930     END-STRING.
+006940     WRITE PRINT-RECORD.
+006950 7000-EXIT.
+006960     EXIT.
+006970
+006980*----------------------------------------------------------------
+006990* 9000-TERMINATE.
+007000*----------------------------------------------------------------
+007010 9000-TERMINATE.
+007020     CLOSE ORDER-FILE.
+007030     CLOSE PRINT-FILE.
+007040     CLOSE REJECT-FILE.
+007050 9000-EXIT.
+007060     EXIT.
